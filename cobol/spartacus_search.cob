@@ -1,18 +1,406 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SPARTACUS-SEARCH.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 HAYSTACK.
-          05 H PIC 9 OCCURS 5 TIMES VALUE 0.
-       01 NEEDLE PIC 9 VALUE 3.
-       01 I PIC 9.
-       PROCEDURE DIVISION.
-           MOVE 1 TO H(1).
-           MOVE 2 TO H(2).
-           MOVE 3 TO H(3).
-           MOVE 4 TO H(4).
-           MOVE 5 TO H(5).
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               DISPLAY H(I)
-           END-PERFORM.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SPARTACUS-SEARCH.
+000030 AUTHOR. J QUILLEN.
+000040 INSTALLATION. CORPORATE DATA CENTER.
+000050 DATE-WRITTEN. 01/05/2024.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*    MAINTENANCE HISTORY.
+000090*      DATE       BY     DESCRIPTION
+000100*      ---------- ------ ------------------------------------
+000110*      2024-01-05 JQ     ORIGINAL PROGRAM.
+000120*      2024-03-11 JQ     HAYSTACK IS NOW LOADED FROM THE
+000130*                        HAYSTACK FILE AT STARTUP INSTEAD OF
+000140*                        BEING BUILT FROM HARDCODED LITERALS.
+000150*                        TABLE SIZE NOW TRACKS THE NUMBER OF
+000160*                        RECORDS ACTUALLY PRESENT ON THE FILE.
+000170*      2024-03-18 JQ     PROGRAM NOW ACTUALLY SEARCHES THE
+000180*                        HAYSTACK FOR NEEDLE AND REPORTS A
+000190*                        FOUND/NOT FOUND RESULT.  RETURN-CODE
+000200*                        IS SET NON-ZERO ON A MISS SO THE JOB
+000210*                        STEP CONDITION CODE REFLECTS IT.
+000220*      2024-04-02 JQ     CONVERTED TO A BATCH MATCH JOB.  NEEDLE
+000230*                        VALUES NOW COME FROM THE NEEDLES
+000240*                        TRANSACTION FILE, ONE SEARCH PER
+000250*                        RECORD, AND EACH OUTCOME IS WRITTEN TO
+000260*                        THE RESULTS FILE.
+000270*      2024-05-20 JQ     HAYSTACK FILE IS NOW A VSAM KSDS KEYED
+000280*                        ON THE HAYSTACK VALUE.  THE TABLE IS
+000290*                        LOADED IN ASCENDING KEY ORDER AND
+000300*                        SEARCHED WITH SEARCH ALL SO LOOKUP
+000310*                        TIME DOES NOT DEGRADE AS THE HAYSTACK
+000320*                        GROWS.
+000330*      2024-06-10 JQ     ADDED THE AUDIT LOG.  EVERY NEEDLE
+000340*                        SEARCHED NOW GETS AN APPENDED RECORD
+000350*                        SHOWING THE RUN DATE/TIME, THE NEEDLE,
+000360*                        THE OUTCOME AND THE SUBMITTING JOB AND
+000370*                        USER.
+000380*      2024-07-08 JQ     ADDED NEEDLE VALIDATION.  A NEEDLE
+000390*                        THAT IS NOT NUMERIC IS NO LONGER
+000400*                        SEARCHED -- IT IS ROUTED TO THE
+000410*                        REJECTS EXCEPTION REPORT INSTEAD.
+000420*      2024-09-09 JQ     ADDED CHECKPOINT/RESTART SUPPORT.  A
+000430*                        CHECKPOINT IS APPENDED EVERY CHECKPOINT
+000440*                        INTERVAL NEEDLES PROCESSED, AND A
+000450*                        RESTARTED RUN SKIPS PAST THE NEEDLES
+000460*                        ALREADY COVERED BY THE LAST CHECKPOINT
+000470*                        FOR THIS JOB INSTEAD OF REPROCESSING
+000480*                        THEM.
+000490*      2024-11-04 JQ     CONFIRMED MATCHES ARE NOW ALSO WRITTEN
+000500*                        TO THE MATCH EXTRACT FILE FOR THE
+000510*                        DOWNSTREAM INVENTORY RECONCILIATION JOB.
+000520*      2024-11-18 JQ     WIDENED THE NEEDLE/HAYSTACK VALUE TO
+000530*                        FIVE DIGITS SO THE HAYSTACK KSDS KEY
+000540*                        CAN ACTUALLY HOLD THOUSANDS OF UNIQUE
+000550*                        ENTRIES.  MOVED THE CHECKPOINT CALL IN
+000560*                        3000-PROCESS-NEEDLES SO IT FIRES ONLY
+000570*                        AFTER A NEEDLE IS FULLY PROCESSED,
+000580*                        NEVER BEFORE -- A CHECKPOINT TAKEN
+000590*                        BEFORE THE SEARCH/WRITE-OUT COULD LET A
+000600*                        RESTART SKIP A NEEDLE THAT NEVER
+000610*                        ACTUALLY GOT A RESULT.  A REJECTED
+000620*                        NEEDLE NOW ALSO GETS AN AUDIT RECORD
+000630*                        SO THE AUDIT LOG NO LONGER UNDER-
+000640*                        REPORTS WHAT THE RUN WAS ASKED TO
+000650*                        SEARCH FOR.
+000660*      2024-11-25 JQ     2000-LOAD-HAYSTACK NOW REFUSES TO LOAD
+000670*                        PAST THE HAYSTACK-ENTRY TABLE'S 5000-
+000680*                        ENTRY CAPACITY INSTEAD OF RUNNING THE
+000690*                        SUBSCRIPT PAST THE END OF THE TABLE.
+000700******************************************************************
+000710 ENVIRONMENT DIVISION.
+000720 INPUT-OUTPUT SECTION.
+000730 FILE-CONTROL.
+000740     SELECT SPARTACUS-HAYSTACK-FILE ASSIGN TO "HAYFILE"
+000750         ORGANIZATION IS INDEXED
+000760         ACCESS MODE IS SEQUENTIAL
+000770         RECORD KEY IS HS-VALUE.
+000780     SELECT SPARTACUS-NEEDLES-FILE ASSIGN TO "NEEDFILE"
+000790         ORGANIZATION IS LINE SEQUENTIAL.
+000800     SELECT SPARTACUS-RESULTS-FILE ASSIGN TO "RESFILE"
+000810         ORGANIZATION IS LINE SEQUENTIAL.
+000820     SELECT SPARTACUS-AUDIT-LOG ASSIGN TO "AUDFILE"
+000830         ORGANIZATION IS LINE SEQUENTIAL.
+000840     SELECT SPARTACUS-REJECTS ASSIGN TO "REJFILE"
+000850         ORGANIZATION IS LINE SEQUENTIAL.
+000860     SELECT SPARTACUS-CHECKPOINT-FILE ASSIGN TO "CHKFILE"
+000870         ORGANIZATION IS LINE SEQUENTIAL.
+000880     SELECT SPARTACUS-MATCH-XTRACT ASSIGN TO "XTRFILE"
+000890         ORGANIZATION IS LINE SEQUENTIAL.
+000900 DATA DIVISION.
+000910 FILE SECTION.
+000920 FD  SPARTACUS-HAYSTACK-FILE.
+000930     COPY HAYREC.
+000940 FD  SPARTACUS-NEEDLES-FILE.
+000950     COPY NEEDREC.
+000960 FD  SPARTACUS-RESULTS-FILE.
+000970     COPY RESREC.
+000980 FD  SPARTACUS-AUDIT-LOG.
+000990     COPY AUDREC.
+001000 FD  SPARTACUS-REJECTS.
+001010     COPY REJREC.
+001020 FD  SPARTACUS-CHECKPOINT-FILE.
+001030     COPY CHKREC.
+001040 FD  SPARTACUS-MATCH-XTRACT.
+001050     COPY XTRREC.
+001060 WORKING-STORAGE SECTION.
+001070 01  HAYSTACK-TABLE.
+001080     05  HAYSTACK-ENTRY          OCCURS 1 TO 5000 TIMES
+001090                                 DEPENDING ON WS-HAYSTACK-COUNT
+001100                                 ASCENDING KEY IS HT-VALUE
+001110                                 INDEXED BY HT-IDX.
+001120         10  HT-VALUE            PIC 9(05).
+001130 01  WS-HAYSTACK-COUNT           PIC 9(04) COMP VALUE 0.
+001140 01  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+001150     88  HAYSTACK-EOF                    VALUE "Y".
+001160 01  WS-NEEDLES-EOF-SWITCH       PIC X(01) VALUE "N".
+001170     88  NEEDLES-EOF                     VALUE "Y".
+001180 01  NEEDLE                      PIC 9(05).
+001190 01  WS-FOUND-SWITCH             PIC X(01) VALUE "N".
+001200     88  NEEDLE-FOUND                    VALUE "Y".
+001210 01  WS-FOUND-AT                 PIC 9(04) COMP VALUE 0.
+001220 01  WS-RUN-DATE                 PIC 9(08).
+001230 01  WS-RUN-TIME                 PIC 9(08).
+001240 01  WS-JOB-NAME                 PIC X(08).
+001250 01  WS-USER-ID                  PIC X(08).
+001260 01  WS-REJECT-SWITCH            PIC X(01) VALUE "N".
+001270     88  NEEDLE-REJECTED                 VALUE "Y".
+001280 01  WS-MAX-RETURN-CODE          PIC 9(03) COMP VALUE 0.
+001290 01  WS-CHECKPOINT-EOF-SWITCH    PIC X(01) VALUE "N".
+001300     88  CHECKPOINT-EOF                   VALUE "Y".
+001310 01  WS-RESTART-SWITCH           PIC X(01) VALUE "N".
+001320     88  RESTART-REQUESTED                VALUE "Y".
+001330 01  WS-CHECKPOINT-INTERVAL      PIC 9(04) COMP VALUE 1000.
+001340 01  WS-CHECKPOINT-COUNTER       PIC 9(04) COMP VALUE 0.
+001350 01  WS-NEEDLE-RECORD-COUNT      PIC 9(08) COMP VALUE 0.
+001360 01  WS-RESTART-SKIP-COUNT       PIC 9(08) COMP VALUE 0.
+001370 01  WS-SKIP-INDEX               PIC 9(08) COMP VALUE 0.
+001380 PROCEDURE DIVISION.
+001390 0000-MAINLINE.
+001400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001410     PERFORM 2000-LOAD-HAYSTACK THRU 2000-EXIT
+001420         UNTIL HAYSTACK-EOF.
+001430     PERFORM 1200-CHECK-RESTART THRU 1200-EXIT.
+001440     PERFORM 3000-PROCESS-NEEDLES THRU 3000-EXIT
+001450         UNTIL NEEDLES-EOF.
+001460     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001470     STOP RUN.
+001480******************************************************************
+001490*    1000-INITIALIZE
+001500*    OPENS THE HAYSTACK, NEEDLES, RESULTS AND AUDIT LOG FILES
+001510*    AND STAMPS THE RUN IDENTIFICATION USED ON EVERY AUDIT
+001520*    RECORD WRITTEN BY THIS RUN.
+001530******************************************************************
+001540 1000-INITIALIZE.
+001550     OPEN INPUT SPARTACUS-HAYSTACK-FILE.
+001560     OPEN INPUT SPARTACUS-NEEDLES-FILE.
+001570     OPEN OUTPUT SPARTACUS-RESULTS-FILE.
+001580     OPEN OUTPUT SPARTACUS-REJECTS.
+001590     OPEN OUTPUT SPARTACUS-MATCH-XTRACT.
+001600     OPEN EXTEND SPARTACUS-AUDIT-LOG.
+001610     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001620     ACCEPT WS-RUN-TIME FROM TIME.
+001630     DISPLAY "JOB_NAME" UPON ENVIRONMENT-NAME.
+001640     ACCEPT WS-JOB-NAME FROM ENVIRONMENT-VALUE.
+001650     DISPLAY "USER" UPON ENVIRONMENT-NAME.
+001660     ACCEPT WS-USER-ID FROM ENVIRONMENT-VALUE.
+001670     DISPLAY "RESTART_IND" UPON ENVIRONMENT-NAME.
+001680     ACCEPT WS-RESTART-SWITCH FROM ENVIRONMENT-VALUE.
+001690 1000-EXIT.
+001700     EXIT.
+001710******************************************************************
+001720*    1200-CHECK-RESTART
+001730*    ON A RESTARTED RUN, FINDS THE MOST RECENT CHECKPOINT FOR
+001740*    THIS JOB AND SKIPS PAST THE NEEDLES IT ALREADY COVERS SO
+001750*    THEY ARE NOT REPROCESSED.
+001760******************************************************************
+001770 1200-CHECK-RESTART.
+001780     IF RESTART-REQUESTED
+001790         OPEN INPUT SPARTACUS-CHECKPOINT-FILE
+001800         PERFORM 1210-SCAN-CHECKPOINTS THRU 1210-EXIT
+001810             UNTIL CHECKPOINT-EOF
+001820         CLOSE SPARTACUS-CHECKPOINT-FILE
+001830         DISPLAY "RESTART - SKIPPING " WS-RESTART-SKIP-COUNT
+001840             " NEEDLES ALREADY PROCESSED"
+001850         PERFORM 1220-SKIP-PROCESSED-NEEDLE THRU 1220-EXIT
+001860             VARYING WS-SKIP-INDEX FROM 1 BY 1
+001870             UNTIL WS-SKIP-INDEX > WS-RESTART-SKIP-COUNT
+001880                 OR NEEDLES-EOF
+001890         MOVE WS-RESTART-SKIP-COUNT TO WS-NEEDLE-RECORD-COUNT
+001900     END-IF.
+001910     OPEN EXTEND SPARTACUS-CHECKPOINT-FILE.
+001920 1200-EXIT.
+001930     EXIT.
+001940******************************************************************
+001950*    1210-SCAN-CHECKPOINTS
+001960*    READS ONE CHECKPOINT RECORD AND, IF IT BELONGS TO THIS JOB,
+001970*    REMEMBERS HOW MANY NEEDLES IT COVERS.  THE LAST MATCHING
+001980*    RECORD ON THE FILE WINS.
+001990******************************************************************
+002000 1210-SCAN-CHECKPOINTS.
+002010     READ SPARTACUS-CHECKPOINT-FILE
+002020         AT END
+002030             SET CHECKPOINT-EOF TO TRUE
+002040             GO TO 1210-EXIT
+002050     END-READ.
+002060     IF CK-RUN-ID = WS-JOB-NAME
+002070         MOVE CK-RECORD-COUNT TO WS-RESTART-SKIP-COUNT
+002080     END-IF.
+002090 1210-EXIT.
+002100     EXIT.
+002110******************************************************************
+002120*    1220-SKIP-PROCESSED-NEEDLE
+002130*    READS AND DISCARDS ONE NEEDLE ALREADY COVERED BY THE LAST
+002140*    CHECKPOINT FOR THIS JOB.
+002150******************************************************************
+002160 1220-SKIP-PROCESSED-NEEDLE.
+002170     READ SPARTACUS-NEEDLES-FILE
+002180         AT END
+002190             SET NEEDLES-EOF TO TRUE
+002200     END-READ.
+002210 1220-EXIT.
+002220     EXIT.
+002230******************************************************************
+002240*    2000-LOAD-HAYSTACK
+002250*    READS THE HAYSTACK KSDS IN ASCENDING KEY SEQUENCE AND
+002260*    BUILDS THE HAYSTACK TABLE IN WORKING-STORAGE.  THE TABLE
+002270*    SIZE TRACKS THE NUMBER OF RECORDS ACTUALLY FOUND ON THE
+002280*    FILE, AND THE TABLE STAYS IN KEY ORDER SO IT CAN BE
+002290*    SEARCHED WITH SEARCH ALL.  THE HAYSTACK-ENTRY TABLE HOLDS
+002300*    AT MOST 5000 ROWS, SO A HAYSTACK FILE LARGER THAN THAT
+002310*    ABORTS THE RUN INSTEAD OF RUNNING THE SUBSCRIPT PAST THE
+002320*    END OF THE TABLE.
+002330******************************************************************
+002340 2000-LOAD-HAYSTACK.
+002350     READ SPARTACUS-HAYSTACK-FILE
+002360         AT END
+002370             SET HAYSTACK-EOF TO TRUE
+002380             GO TO 2000-EXIT
+002390     END-READ.
+002400     IF WS-HAYSTACK-COUNT >= 5000
+002410         DISPLAY "HAYSTACK FILE EXCEEDS THE 5000-ENTRY TABLE "
+002420             "LIMIT -- RUN ABORTED"
+002430         MOVE 90 TO RETURN-CODE
+002440         STOP RUN
+002450     END-IF.
+002460     ADD 1 TO WS-HAYSTACK-COUNT.
+002470     MOVE HS-VALUE TO HT-VALUE(WS-HAYSTACK-COUNT).
+002480 2000-EXIT.
+002490     EXIT.
+002500******************************************************************
+002510*    3000-PROCESS-NEEDLES
+002520*    READS ONE NEEDLE TRANSACTION, SEARCHES THE HAYSTACK FOR IT
+002530*    AND WRITES THE OUTCOME TO THE RESULTS FILE.  THE CHECKPOINT
+002540*    IS TAKEN ONLY AFTER THE NEEDLE HAS BEEN FULLY PROCESSED
+002550*    (VALIDATED, SEARCHED AND REPORTED, OR REJECTED) SO A
+002560*    RESTART NEVER SKIPS A NEEDLE THAT HAS NO RESULT/AUDIT/
+002570*    REJECT RECORD TO SHOW FOR IT.
+002580******************************************************************
+002590 3000-PROCESS-NEEDLES.
+002600     READ SPARTACUS-NEEDLES-FILE
+002610         AT END
+002620             SET NEEDLES-EOF TO TRUE
+002630             GO TO 3000-EXIT
+002640     END-READ.
+002650     ADD 1 TO WS-NEEDLE-RECORD-COUNT.
+002660     PERFORM 2500-VALIDATE-NEEDLE THRU 2500-EXIT.
+002670     IF NOT NEEDLE-REJECTED
+002680         MOVE ND-VALUE TO NEEDLE
+002690         MOVE "N" TO WS-FOUND-SWITCH
+002700         MOVE 0 TO WS-FOUND-AT
+002710         PERFORM 3100-SEARCH-HAYSTACK THRU 3100-EXIT
+002720         PERFORM 4000-REPORT-RESULT THRU 4000-EXIT
+002730     END-IF.
+002740     PERFORM 3400-TAKE-CHECKPOINT THRU 3400-EXIT.
+002750 3000-EXIT.
+002760     EXIT.
+002770******************************************************************
+002780*    2500-VALIDATE-NEEDLE
+002790*    CHECKS THE INCOMING NEEDLE VALUE BEFORE THE SEARCH RUNS.
+002800*    A NEEDLE THAT IS NOT NUMERIC IS ROUTED TO THE REJECTS
+002810*    EXCEPTION REPORT INSTEAD OF BEING SEARCHED.
+002820******************************************************************
+002830 2500-VALIDATE-NEEDLE.
+002840     MOVE "N" TO WS-REJECT-SWITCH.
+002850     IF ND-VALUE IS NOT NUMERIC
+002860         SET NEEDLE-REJECTED TO TRUE
+002870         PERFORM 2600-WRITE-REJECT THRU 2600-EXIT
+002880     END-IF.
+002890 2500-EXIT.
+002900     EXIT.
+002910******************************************************************
+002920*    2600-WRITE-REJECT
+002930*    WRITES ONE EXCEPTION RECORD FOR A REJECTED NEEDLE ON THE
+002940*    REJECTS REPORT, AND A MATCHING RECORD ON THE AUDIT LOG SO
+002950*    THE AUDIT LOG STILL SHOWS EVERY NEEDLE THE RUN WAS ASKED
+002960*    TO SEARCH FOR, EVEN ONES THAT NEVER MADE IT TO A SEARCH.
+002970******************************************************************
+002980 2600-WRITE-REJECT.
+002990     MOVE ND-VALUE TO RJ-NEEDLE-RAW.
+003000     SET RJ-REASON-NON-NUMERIC TO TRUE.
+003010     MOVE "NEEDLE VALUE IS NOT NUMERIC" TO RJ-REASON-TEXT.
+003020     WRITE REJECTS-REC.
+003030     DISPLAY "NEEDLE VALUE REJECTED - NOT NUMERIC".
+003040     MOVE WS-RUN-DATE TO AL-RUN-DATE.
+003050     MOVE WS-RUN-TIME TO AL-RUN-TIME.
+003060     MOVE RJ-NEEDLE-RAW TO AL-NEEDLE.
+003070     MOVE WS-JOB-NAME TO AL-JOB-NAME.
+003080     MOVE WS-USER-ID TO AL-USER-ID.
+003090     SET AL-WAS-REJECTED TO TRUE.
+003100     MOVE 0 TO AL-POSITION.
+003110     WRITE AUDIT-REC.
+003120     IF 20 > WS-MAX-RETURN-CODE
+003130         MOVE 20 TO WS-MAX-RETURN-CODE
+003140     END-IF.
+003150 2600-EXIT.
+003160     EXIT.
+003170******************************************************************
+003180*    3400-TAKE-CHECKPOINT
+003190*    APPENDS A CHECKPOINT RECORD ONCE EVERY CHECKPOINT INTERVAL
+003200*    NEEDLES PROCESSED SO A RESTARTED RUN CAN RESUME HERE.
+003210******************************************************************
+003220 3400-TAKE-CHECKPOINT.
+003230     ADD 1 TO WS-CHECKPOINT-COUNTER.
+003240     IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+003250         MOVE WS-JOB-NAME TO CK-RUN-ID
+003260         MOVE WS-NEEDLE-RECORD-COUNT TO CK-RECORD-COUNT
+003270         WRITE CHECKPOINT-REC
+003280         MOVE 0 TO WS-CHECKPOINT-COUNTER
+003290     END-IF.
+003300 3400-EXIT.
+003310     EXIT.
+003320******************************************************************
+003330*    3100-SEARCH-HAYSTACK
+003340*    BINARY SEARCHES THE HAYSTACK TABLE FOR NEEDLE.  THE TABLE
+003350*    IS LOADED IN ASCENDING KEY ORDER FROM THE HAYSTACK KSDS SO
+003360*    SEARCH ALL CAN BE USED INSTEAD OF A LINEAR SCAN.
+003370******************************************************************
+003380 3100-SEARCH-HAYSTACK.
+003390     IF WS-HAYSTACK-COUNT = 0
+003400         GO TO 3100-EXIT
+003410     END-IF.
+003420     SEARCH ALL HAYSTACK-ENTRY
+003430         WHEN HT-VALUE(HT-IDX) = NEEDLE
+003440             SET NEEDLE-FOUND TO TRUE
+003450             SET WS-FOUND-AT TO HT-IDX
+003460     END-SEARCH.
+003470 3100-EXIT.
+003480     EXIT.
+003490******************************************************************
+003500*    4000-REPORT-RESULT
+003510*    DISPLAYS THE SEARCH OUTCOME, WRITES THE RESULTS RECORD AND
+003520*    SETS RETURN-CODE NON-ZERO ON A MISS SO THE JOB STEP
+003530*    CONDITION CODE SHOWS FAILURE.  A CONFIRMED MATCH IS ALSO
+003540*    WRITTEN TO THE MATCH EXTRACT FILE FOR THE DOWNSTREAM
+003550*    INVENTORY RECONCILIATION JOB.
+003560******************************************************************
+003570 4000-REPORT-RESULT.
+003580     MOVE NEEDLE TO RS-NEEDLE.
+003590     MOVE WS-RUN-DATE TO AL-RUN-DATE.
+003600     MOVE WS-RUN-TIME TO AL-RUN-TIME.
+003610     MOVE NEEDLE TO AL-NEEDLE.
+003620     MOVE WS-JOB-NAME TO AL-JOB-NAME.
+003630     MOVE WS-USER-ID TO AL-USER-ID.
+003640     IF NEEDLE-FOUND
+003650         DISPLAY "NEEDLE " NEEDLE " FOUND AT POSITION "
+003660             WS-FOUND-AT
+003670         SET RS-WAS-FOUND TO TRUE
+003680         MOVE WS-FOUND-AT TO RS-POSITION
+003690         SET AL-WAS-FOUND TO TRUE
+003700         MOVE WS-FOUND-AT TO AL-POSITION
+003710         MOVE NEEDLE TO MX-NEEDLE
+003720         MOVE WS-FOUND-AT TO MX-POSITION
+003730         MOVE WS-RUN-DATE TO MX-RUN-DATE
+003740         WRITE MATCH-XTR-REC
+003750     ELSE
+003760         DISPLAY "NEEDLE " NEEDLE " NOT FOUND"
+003770         SET RS-WAS-NOT-FOUND TO TRUE
+003780         MOVE 0 TO RS-POSITION
+003790         IF 16 > WS-MAX-RETURN-CODE
+003800             MOVE 16 TO WS-MAX-RETURN-CODE
+003810         END-IF
+003820         SET AL-WAS-NOT-FOUND TO TRUE
+003830         MOVE 0 TO AL-POSITION
+003840     END-IF.
+003850     WRITE RESULTS-REC.
+003860     WRITE AUDIT-REC.
+003870 4000-EXIT.
+003880     EXIT.
+003890******************************************************************
+003900*    8000-TERMINATE
+003910*    CLOSES THE HAYSTACK, NEEDLES, RESULTS AND AUDIT LOG FILES.
+003920******************************************************************
+003930 8000-TERMINATE.
+003940     MOVE WS-JOB-NAME TO CK-RUN-ID.
+003950     MOVE WS-NEEDLE-RECORD-COUNT TO CK-RECORD-COUNT.
+003960     WRITE CHECKPOINT-REC.
+003970     CLOSE SPARTACUS-HAYSTACK-FILE.
+003980     CLOSE SPARTACUS-NEEDLES-FILE.
+003990     CLOSE SPARTACUS-RESULTS-FILE.
+004000     CLOSE SPARTACUS-REJECTS.
+004010     CLOSE SPARTACUS-CHECKPOINT-FILE.
+004020     CLOSE SPARTACUS-AUDIT-LOG.
+004030     CLOSE SPARTACUS-MATCH-XTRACT.
+004040     MOVE WS-MAX-RETURN-CODE TO RETURN-CODE.
+004050 8000-EXIT.
+004060     EXIT.
