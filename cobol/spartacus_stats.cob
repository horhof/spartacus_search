@@ -0,0 +1,219 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SPARTACUS-STATS.
+000300 AUTHOR. J QUILLEN.
+000400 INSTALLATION. CORPORATE DATA CENTER.
+000500 DATE-WRITTEN. 10/14/2024.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MAINTENANCE HISTORY.
+000900*      DATE       BY     DESCRIPTION
+001000*      ---------- ------ ------------------------------------
+001100*      2024-10-14 JQ     ORIGINAL PROGRAM.  SORTS THE AUDIT
+001200*                        LOG INTO RUN-DATE SEQUENCE AND
+001300*                        PRODUCES A DAY-BY-DAY SUMMARY OF
+001400*                        SEARCHES, HITS, MISSES AND HIT RATE,
+001500*                        OPTIONALLY LIMITED TO A DATE RANGE.
+001550*      2024-11-18 JQ     THE AUDIT LOG NOW ALSO CARRIES A
+001560*                        REJECTED OUTCOME (FLAG "R") FOR
+001570*                        NEEDLES THAT FAILED VALIDATION AND
+001580*                        WERE NEVER SEARCHED.  THOSE RECORDS
+001590*                        ARE SKIPPED HERE -- A REJECT IS
+001600*                        NEITHER A HIT NOR A MISS, SO IT IS NOT
+001610*                        COUNTED AS A SEARCH.
+001620******************************************************************
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT SPARTACUS-AUDIT-LOG ASSIGN TO "AUDFILE"
+002100         ORGANIZATION IS LINE SEQUENTIAL.
+002200     SELECT SPARTACUS-STATS-SORTWORK ASSIGN TO "STATSRT".
+002300     SELECT SPARTACUS-STATS-WORK ASSIGN TO "STATSWRK"
+002400         ORGANIZATION IS LINE SEQUENTIAL.
+002500     SELECT SPARTACUS-STATS-RPT ASSIGN TO "STATSRPT"
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  SPARTACUS-AUDIT-LOG.
+003000     COPY AUDREC.
+003100 SD  SPARTACUS-STATS-SORTWORK.
+003200     COPY AUDREC REPLACING ==AUDIT-REC==      BY ==SORT-REC==
+003300                          ==AL-RUN-DATE==    BY ==SRT-RUN-DATE==
+003400                          ==AL-RUN-TIME==    BY ==SRT-RUN-TIME==
+003500                          ==AL-NEEDLE==      BY ==SRT-NEEDLE==
+003600                          ==AL-FOUND-FLAG==  BY ==SRT-FOUND-FLAG==
+003700                          ==AL-WAS-FOUND==   BY ==SRT-WAS-FOUND==
+003800                          ==AL-WAS-NOT-FOUND== BY
+003900                              ==SRT-WAS-NOT-FOUND==
+004000                          ==AL-POSITION==    BY ==SRT-POSITION==
+004100                          ==AL-JOB-NAME==    BY ==SRT-JOB-NAME==
+004200                          ==AL-USER-ID==     BY ==SRT-USER-ID==.
+004300 FD  SPARTACUS-STATS-WORK.
+004400     COPY AUDREC REPLACING ==AUDIT-REC==      BY ==WORK-REC==
+004500                          ==AL-RUN-DATE==    BY ==WRK-RUN-DATE==
+004600                          ==AL-RUN-TIME==    BY ==WRK-RUN-TIME==
+004700                          ==AL-NEEDLE==      BY ==WRK-NEEDLE==
+004800                          ==AL-FOUND-FLAG==  BY ==WRK-FOUND-FLAG==
+004900                          ==AL-WAS-FOUND==   BY ==WRK-WAS-FOUND==
+005000                          ==AL-WAS-NOT-FOUND== BY
+005100                              ==WRK-WAS-NOT-FOUND==
+005200                          ==AL-POSITION==    BY ==WRK-POSITION==
+005300                          ==AL-JOB-NAME==    BY ==WRK-JOB-NAME==
+005400                          ==AL-USER-ID==     BY ==WRK-USER-ID==.
+005500 FD  SPARTACUS-STATS-RPT.
+005600 01  STATS-RPT-LINE              PIC X(80).
+005700 WORKING-STORAGE SECTION.
+005800 01  WS-WORK-EOF-SWITCH          PIC X(01) VALUE "N".
+005900     88  WORK-EOF                        VALUE "Y".
+006000 01  WS-FIRST-RECORD-SWITCH      PIC X(01) VALUE "Y".
+006100     88  FIRST-RECORD                    VALUE "Y".
+006200 01  WS-PARM-TEXT                PIC X(08).
+006300 01  WS-FROM-DATE                PIC 9(08) VALUE 0.
+006400 01  WS-TO-DATE                  PIC 9(08) VALUE 99999999.
+006500 01  WS-CURRENT-DATE             PIC 9(08) VALUE 0.
+006600 01  WS-DAY-TOTAL                PIC 9(06) COMP VALUE 0.
+006700 01  WS-DAY-HITS                 PIC 9(06) COMP VALUE 0.
+006800 01  WS-DAY-MISSES               PIC 9(06) COMP VALUE 0.
+006900 01  WS-GRAND-TOTAL              PIC 9(06) COMP VALUE 0.
+007000 01  WS-GRAND-HITS               PIC 9(06) COMP VALUE 0.
+007100 01  WS-GRAND-MISSES             PIC 9(06) COMP VALUE 0.
+007200 01  WS-HIT-RATE                 PIC 999V99 VALUE 0.
+007300 01  RPT-HEADING-LINE            PIC X(80) VALUE
+007400     "SPARTACUS STATS - SEARCHES/HITS/MISSES/HIT RATE BY DAY".
+007500 01  RPT-COLUMN-LINE             PIC X(80) VALUE
+007600     "DATE       TOTAL   HITS MISSES HIT RATE".
+007700 01  RPT-DAY-LINE.
+007800     05  RPT-DATE                PIC 9(08).
+007900     05  FILLER                  PIC X(03) VALUE SPACES.
+008000     05  RPT-TOTAL               PIC ZZZZZ9.
+008100     05  FILLER                  PIC X(02) VALUE SPACES.
+008200     05  RPT-HITS                PIC ZZZZZ9.
+008300     05  FILLER                  PIC X(02) VALUE SPACES.
+008400     05  RPT-MISSES              PIC ZZZZZ9.
+008500     05  FILLER                  PIC X(02) VALUE SPACES.
+008600     05  RPT-HIT-RATE            PIC ZZ9.99.
+008700     05  FILLER                  PIC X(01) VALUE "%".
+008800 01  RPT-GRAND-LINE.
+008900     05  FILLER                  PIC X(08) VALUE "ALL DAYS".
+009000     05  FILLER                  PIC X(03) VALUE SPACES.
+009100     05  RPT-GRAND-TOTAL         PIC ZZZZZ9.
+009200     05  FILLER                  PIC X(02) VALUE SPACES.
+009300     05  RPT-GRAND-HITS          PIC ZZZZZ9.
+009400     05  FILLER                  PIC X(02) VALUE SPACES.
+009500     05  RPT-GRAND-MISSES        PIC ZZZZZ9.
+009600     05  FILLER                  PIC X(02) VALUE SPACES.
+009700     05  RPT-GRAND-HIT-RATE      PIC ZZ9.99.
+009800     05  FILLER                  PIC X(01) VALUE "%".
+009900 PROCEDURE DIVISION.
+010000 0000-MAINLINE.
+010100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010200     SORT SPARTACUS-STATS-SORTWORK
+010300         ON ASCENDING KEY SRT-RUN-DATE
+010400         USING SPARTACUS-AUDIT-LOG
+010500         GIVING SPARTACUS-STATS-WORK.
+010600     OPEN INPUT SPARTACUS-STATS-WORK.
+010700     PERFORM 2000-READ-WORK THRU 2000-EXIT.
+010800     PERFORM 3000-PROCESS-RECORD THRU 3000-EXIT
+010900         UNTIL WORK-EOF.
+011000     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+011100     STOP RUN.
+011200******************************************************************
+011300*    1000-INITIALIZE
+011400*    OPENS THE REPORT FILE, WRITES THE REPORT HEADINGS AND
+011500*    PICKS UP AN OPTIONAL DATE RANGE FROM THE RUNTIME
+011600*    ENVIRONMENT.
+011700******************************************************************
+011800 1000-INITIALIZE.
+011900     OPEN OUTPUT SPARTACUS-STATS-RPT.
+012000     WRITE STATS-RPT-LINE FROM RPT-HEADING-LINE.
+012100     WRITE STATS-RPT-LINE FROM RPT-COLUMN-LINE.
+012200     DISPLAY "STATS_FROM_DATE" UPON ENVIRONMENT-NAME.
+012300     ACCEPT WS-PARM-TEXT FROM ENVIRONMENT-VALUE.
+012400     IF WS-PARM-TEXT IS NUMERIC AND WS-PARM-TEXT NOT = SPACES
+012500         MOVE WS-PARM-TEXT TO WS-FROM-DATE
+012600     END-IF.
+012700     DISPLAY "STATS_TO_DATE" UPON ENVIRONMENT-NAME.
+012800     ACCEPT WS-PARM-TEXT FROM ENVIRONMENT-VALUE.
+012900     IF WS-PARM-TEXT IS NUMERIC AND WS-PARM-TEXT NOT = SPACES
+013000         MOVE WS-PARM-TEXT TO WS-TO-DATE
+013100     END-IF.
+013200 1000-EXIT.
+013300     EXIT.
+013400******************************************************************
+013500*    2000-READ-WORK
+013600*    READS THE NEXT RECORD FROM THE DATE-SORTED WORK FILE.
+013700******************************************************************
+013800 2000-READ-WORK.
+013900     READ SPARTACUS-STATS-WORK
+014000         AT END
+014100             SET WORK-EOF TO TRUE
+014200     END-READ.
+014300 2000-EXIT.
+014400     EXIT.
+014500******************************************************************
+014600*    3000-PROCESS-RECORD
+014700*    APPLIES THE DATE-RANGE FILTER, BREAKS ON A CHANGE OF RUN
+014800*    DATE TO WRITE THE PRIOR DAY'S TOTALS, AND ACCUMULATES THE
+014900*    CURRENT DAY'S AND THE GRAND TOTALS.
+015000******************************************************************
+015100 3000-PROCESS-RECORD.
+015200     IF WRK-RUN-DATE < WS-FROM-DATE OR WRK-RUN-DATE > WS-TO-DATE
+015300         PERFORM 2000-READ-WORK THRU 2000-EXIT
+015400         GO TO 3000-EXIT
+015500     END-IF.
+015510     IF WRK-FOUND-FLAG = "R"
+015520         PERFORM 2000-READ-WORK THRU 2000-EXIT
+015530         GO TO 3000-EXIT
+015540     END-IF.
+015600     IF FIRST-RECORD
+015700         MOVE "N" TO WS-FIRST-RECORD-SWITCH
+015800         MOVE WRK-RUN-DATE TO WS-CURRENT-DATE
+015900     END-IF.
+016000     IF WRK-RUN-DATE NOT = WS-CURRENT-DATE
+016100         PERFORM 4000-WRITE-DAY-LINE THRU 4000-EXIT
+016200         MOVE 0 TO WS-DAY-TOTAL WS-DAY-HITS WS-DAY-MISSES
+016300         MOVE WRK-RUN-DATE TO WS-CURRENT-DATE
+016400     END-IF.
+016500     ADD 1 TO WS-DAY-TOTAL WS-GRAND-TOTAL.
+016600     IF WRK-FOUND-FLAG = "F"
+016700         ADD 1 TO WS-DAY-HITS WS-GRAND-HITS
+016800     ELSE
+016900         ADD 1 TO WS-DAY-MISSES WS-GRAND-MISSES
+017000     END-IF.
+017100     PERFORM 2000-READ-WORK THRU 2000-EXIT.
+017200 3000-EXIT.
+017300     EXIT.
+017400******************************************************************
+017500*    4000-WRITE-DAY-LINE
+017600*    WRITES THE SUMMARY LINE FOR THE DAY JUST COMPLETED.
+017700******************************************************************
+017800 4000-WRITE-DAY-LINE.
+017900     MOVE WS-CURRENT-DATE TO RPT-DATE.
+018000     MOVE WS-DAY-TOTAL TO RPT-TOTAL.
+018100     MOVE WS-DAY-HITS TO RPT-HITS.
+018200     MOVE WS-DAY-MISSES TO RPT-MISSES.
+018300     COMPUTE WS-HIT-RATE ROUNDED = (WS-DAY-HITS / WS-DAY-TOTAL)
+018400         * 100.
+018500     MOVE WS-HIT-RATE TO RPT-HIT-RATE.
+018600     WRITE STATS-RPT-LINE FROM RPT-DAY-LINE.
+018700 4000-EXIT.
+018800     EXIT.
+018900******************************************************************
+019000*    8000-TERMINATE
+019100*    WRITES THE LAST DAY'S LINE (IF ANY RECORDS WERE IN RANGE),
+019200*    WRITES THE GRAND TOTAL LINE AND CLOSES THE FILES.
+019300******************************************************************
+019400 8000-TERMINATE.
+019500     IF NOT FIRST-RECORD
+019600         PERFORM 4000-WRITE-DAY-LINE THRU 4000-EXIT
+019700         MOVE WS-GRAND-TOTAL TO RPT-GRAND-TOTAL
+019800         MOVE WS-GRAND-HITS TO RPT-GRAND-HITS
+019900         MOVE WS-GRAND-MISSES TO RPT-GRAND-MISSES
+020000         COMPUTE WS-HIT-RATE ROUNDED =
+020100             (WS-GRAND-HITS / WS-GRAND-TOTAL) * 100
+020200         MOVE WS-HIT-RATE TO RPT-GRAND-HIT-RATE
+020300         WRITE STATS-RPT-LINE FROM RPT-GRAND-LINE
+020400     END-IF.
+020500     CLOSE SPARTACUS-STATS-WORK.
+020600     CLOSE SPARTACUS-STATS-RPT.
+020700 8000-EXIT.
+020800     EXIT.
