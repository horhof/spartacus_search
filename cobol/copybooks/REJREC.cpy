@@ -0,0 +1,21 @@
+000100******************************************************************
+000200*    COPYBOOK:    REJREC
+000300*    DESCRIPTION: RECORD LAYOUT FOR THE SPARTACUS REJECTS
+000400*                 EXCEPTION REPORT.  ONE RECORD IS WRITTEN FOR
+000500*                 EACH NEEDLE THAT FAILS INPUT VALIDATION
+000600*                 BEFORE THE SEARCH IS EVER ATTEMPTED.
+000700*    MAINTENANCE HISTORY.
+000800*      DATE       BY     DESCRIPTION
+000900*      ---------- ------ ------------------------------------
+001000*      2024-07-08 JQ     ORIGINAL COPYBOOK.
+001050*      2024-11-18 JQ     WIDENED RJ-NEEDLE-RAW FROM PIC X(01)
+001060*                        TO PIC X(05) TO MATCH THE WIDENED
+001070*                        HAYSTACK KEY DOMAIN (SEE HAYREC).  IT
+001080*                        STAYS ALPHANUMERIC SO A NON-NUMERIC
+001090*                        RAW VALUE CAN ALWAYS BE CAPTURED AS-IS.
+001100******************************************************************
+001200 01  REJECTS-REC.
+001300     05  RJ-NEEDLE-RAW            PIC X(05).
+001400     05  RJ-REASON-CODE           PIC X(02).
+001500         88  RJ-REASON-NON-NUMERIC        VALUE "01".
+001600     05  RJ-REASON-TEXT           PIC X(30).
