@@ -0,0 +1,20 @@
+000100******************************************************************
+000200*    COPYBOOK:    RESREC
+000300*    DESCRIPTION: RECORD LAYOUT FOR THE SPARTACUS RESULTS
+000400*                 OUTPUT FILE.  ONE RECORD PER NEEDLE SEARCHED,
+000500*                 CARRYING THE NEEDLE VALUE, A FOUND/NOT-FOUND
+000600*                 FLAG AND THE MATCHED POSITION, IF ANY.
+000700*    MAINTENANCE HISTORY.
+000800*      DATE       BY     DESCRIPTION
+000900*      ---------- ------ ------------------------------------
+001000*      2024-04-02 JQ     ORIGINAL COPYBOOK.
+001050*      2024-11-18 JQ     WIDENED RS-NEEDLE FROM PIC 9 TO PIC
+001060*                        9(05) TO MATCH THE WIDENED HAYSTACK
+001070*                        KEY DOMAIN (SEE HAYREC).
+001100******************************************************************
+001200 01  RESULTS-REC.
+001300     05  RS-NEEDLE                PIC 9(05).
+001400     05  RS-FOUND-FLAG             PIC X(01).
+001500         88  RS-WAS-FOUND                  VALUE "F".
+001600         88  RS-WAS-NOT-FOUND              VALUE "N".
+001700     05  RS-POSITION               PIC 9(04).
