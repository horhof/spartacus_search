@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    COPYBOOK:    HAYREC
+000300*    DESCRIPTION: RECORD LAYOUT FOR THE SPARTACUS HAYSTACK FILE.
+000400*                 ONE NUMERIC REFERENCE VALUE PER RECORD.
+000500*    MAINTENANCE HISTORY.
+000600*      DATE       BY     DESCRIPTION
+000700*      ---------- ------ ------------------------------------
+000800*      2024-03-11 JQ     ORIGINAL COPYBOOK.
+000810*      2024-11-18 JQ     WIDENED HS-VALUE FROM PIC 9 TO PIC
+000820*                        9(05) -- AS A ONE-DIGIT KSDS KEY IT
+000830*                        COULD NEVER HOLD MORE THAN TEN UNIQUE
+000840*                        RECORDS, WHICH DEFEATED THE POINT OF
+000850*                        MOVING TO AN INDEXED FILE FOR SCALE.
+000900******************************************************************
+001000 01  HAYSTACK-REC.
+001100     05  HS-VALUE                PIC 9(05).
