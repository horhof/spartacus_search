@@ -0,0 +1,15 @@
+000100******************************************************************
+000200*    COPYBOOK:    NEEDREC
+000300*    DESCRIPTION: RECORD LAYOUT FOR THE SPARTACUS NEEDLES
+000400*                 TRANSACTION FILE.  ONE NEEDLE VALUE TO BE
+000500*                 SEARCHED FOR PER RECORD.
+000600*    MAINTENANCE HISTORY.
+000700*      DATE       BY     DESCRIPTION
+000800*      ---------- ------ ------------------------------------
+000900*      2024-04-02 JQ     ORIGINAL COPYBOOK.
+000950*      2024-11-18 JQ     WIDENED ND-VALUE FROM PIC 9 TO PIC
+000960*                        9(05) TO MATCH THE WIDENED HAYSTACK
+000970*                        KEY DOMAIN (SEE HAYREC).
+001000******************************************************************
+001100 01  NEEDLES-REC.
+001200     05  ND-VALUE                PIC 9(05).
