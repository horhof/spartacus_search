@@ -0,0 +1,32 @@
+000100******************************************************************
+000200*    COPYBOOK:    AUDREC
+000300*    DESCRIPTION: RECORD LAYOUT FOR THE SPARTACUS AUDIT LOG.
+000400*                 ONE RECORD IS APPENDED PER NEEDLE SEARCHED SO
+000500*                 OPERATIONS CAN ANSWER "WHAT DID WE SEARCH FOR
+000600*                 AND WHAT DID WE GET" WITHOUT DIGGING THROUGH
+000700*                 OLD JOB OUTPUT.
+000800*    MAINTENANCE HISTORY.
+000900*      DATE       BY     DESCRIPTION
+001000*      ---------- ------ ------------------------------------
+001100*      2024-06-10 JQ     ORIGINAL COPYBOOK.
+001150*      2024-11-18 JQ     AL-NEEDLE WIDENED TO FIVE CHARACTERS
+001160*                        TO MATCH THE WIDENED HAYSTACK KEY
+001170*                        DOMAIN (SEE HAYREC), AND CHANGED FROM
+001180*                        NUMERIC TO ALPHANUMERIC SO A REJECTED
+001190*                        NEEDLE'S RAW, POSSIBLY NON-NUMERIC
+001200*                        VALUE CAN BE LOGGED HERE TOO.  ADDED
+001210*                        AL-WAS-REJECTED SO A REJECTED NEEDLE
+001220*                        NOW GETS AN AUDIT RECORD, NOT ONLY AN
+001230*                        ENTRY ON THE REJECTS REPORT.
+001240******************************************************************
+001300 01  AUDIT-REC.
+001400     05  AL-RUN-DATE              PIC 9(08).
+001500     05  AL-RUN-TIME              PIC 9(08).
+001600     05  AL-NEEDLE                PIC X(05).
+001700     05  AL-FOUND-FLAG            PIC X(01).
+001800         88  AL-WAS-FOUND                 VALUE "F".
+001900         88  AL-WAS-NOT-FOUND             VALUE "N".
+001950         88  AL-WAS-REJECTED              VALUE "R".
+002000     05  AL-POSITION              PIC 9(04).
+002100     05  AL-JOB-NAME              PIC X(08).
+002200     05  AL-USER-ID               PIC X(08).
