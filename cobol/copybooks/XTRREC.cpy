@@ -0,0 +1,21 @@
+000100******************************************************************
+000200*    COPYBOOK:    XTRREC
+000300*    DESCRIPTION: RECORD LAYOUT FOR THE SPARTACUS MATCH EXTRACT.
+000400*                 ONE FIXED-FORMAT RECORD IS WRITTEN PER
+000500*                 CONFIRMED MATCH FOR THE DOWNSTREAM INVENTORY
+000600*                 RECONCILIATION JOB TO PICK UP.  UNLIKE THE
+000700*                 RESULTS FILE, THIS EXTRACT CARRIES ONLY
+000800*                 CONFIRMED MATCHES -- NOT-FOUND AND REJECTED
+000900*                 NEEDLES DO NOT APPEAR ON IT.
+001000*    MAINTENANCE HISTORY.
+001100*      DATE       BY     DESCRIPTION
+001200*      ---------- ------ ------------------------------------
+001300*      2024-11-04 JQ     ORIGINAL COPYBOOK.
+001350*      2024-11-18 JQ     WIDENED MX-NEEDLE FROM PIC 9 TO PIC
+001360*                        9(05) TO MATCH THE WIDENED HAYSTACK
+001370*                        KEY DOMAIN (SEE HAYREC).
+001400******************************************************************
+001500 01  MATCH-XTR-REC.
+001600     05  MX-NEEDLE                PIC 9(05).
+001700     05  MX-POSITION              PIC 9(04).
+001800     05  MX-RUN-DATE              PIC 9(08).
