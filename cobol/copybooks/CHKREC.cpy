@@ -0,0 +1,15 @@
+000100******************************************************************
+000200*    COPYBOOK:    CHKREC
+000300*    DESCRIPTION: RECORD LAYOUT FOR THE SPARTACUS CHECKPOINT
+000400*                 FILE.  ONE RECORD IS APPENDED EVERY N NEEDLE
+000500*                 RECORDS PROCESSED SO A RESTARTED RUN CAN SKIP
+000600*                 PAST WORK ALREADY DONE INSTEAD OF STARTING
+000700*                 OVER FROM RECORD ONE.
+000800*    MAINTENANCE HISTORY.
+000900*      DATE       BY     DESCRIPTION
+001000*      ---------- ------ ------------------------------------
+001100*      2024-09-09 JQ     ORIGINAL COPYBOOK.
+001200******************************************************************
+001300 01  CHECKPOINT-REC.
+001400     05  CK-RUN-ID                PIC X(08).
+001500     05  CK-RECORD-COUNT          PIC 9(08).
