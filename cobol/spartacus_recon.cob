@@ -0,0 +1,186 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SPARTACUS-RECON.
+000300 AUTHOR. J QUILLEN.
+000400 INSTALLATION. CORPORATE DATA CENTER.
+000500 DATE-WRITTEN. 08/05/2024.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MAINTENANCE HISTORY.
+000900*      DATE       BY     DESCRIPTION
+001000*      ---------- ------ ------------------------------------
+001100*      2024-08-05 JQ     ORIGINAL PROGRAM.  COMPARES TODAY'S
+001200*                        HAYSTACK FILE TO THE RETAINED
+001300*                        PRIOR-DAY SNAPSHOT AND REPORTS WHAT
+001400*                        WAS ADDED OR REMOVED BETWEEN THE TWO.
+001450*      2024-11-18 JQ     WIDENED RC-DETAIL-VALUE TO FIVE DIGITS
+001460*                        TO MATCH THE WIDENED HAYSTACK KEY
+001470*                        DOMAIN (SEE HAYREC).
+001500*
+001600*    NOTE ON "CHANGED" ENTRIES:
+001700*      THE HAYSTACK RECORD (COPYBOOK HAYREC) CARRIES ONLY THE
+001800*      HAYSTACK VALUE ITSELF, WHICH IS ALSO THE KEY -- THERE IS
+001900*      NO OTHER ATTRIBUTE THAT COULD CHANGE WHILE THE KEY STAYS
+002000*      THE SAME.  A VALUE CHANGING IS THEREFORE INDISTINGUISH-
+002100*      ABLE FROM THE OLD VALUE BEING REMOVED AND A NEW VALUE
+002200*      BEING ADDED, SO THIS REPORT CLASSIFIES EVERY DIFFERENCE
+002300*      AS EITHER ADDED OR REMOVED.  IF THE HAYSTACK RECORD EVER
+002400*      GROWS A NON-KEY ATTRIBUTE, THIS PROGRAM SHOULD GROW A
+002500*      THIRD, CHANGED, CATEGORY TO MATCH.
+002600******************************************************************
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT SPARTACUS-HAYSTACK-FILE ASSIGN TO "HAYFILE"
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS SEQUENTIAL
+003300         RECORD KEY IS HS-VALUE.
+003400     SELECT SPARTACUS-HAYSTACK-SNAPSHOT ASSIGN TO "SNAPFILE"
+003500         ORGANIZATION IS LINE SEQUENTIAL.
+003600     SELECT SPARTACUS-RECON-RPT ASSIGN TO "RECONRPT"
+003700         ORGANIZATION IS LINE SEQUENTIAL.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  SPARTACUS-HAYSTACK-FILE.
+004100     COPY HAYREC.
+004200 FD  SPARTACUS-HAYSTACK-SNAPSHOT.
+004300     COPY HAYREC REPLACING ==HAYSTACK-REC== BY ==SNAPSHOT-REC==
+004400                          ==HS-VALUE==    BY ==SNAP-VALUE==.
+004500 FD  SPARTACUS-RECON-RPT.
+004600 01  RECON-RPT-LINE              PIC X(80).
+004700 WORKING-STORAGE SECTION.
+004800 01  WS-TODAY-EOF-SWITCH         PIC X(01) VALUE "N".
+004900     88  TODAY-EOF                       VALUE "Y".
+005000 01  WS-SNAP-EOF-SWITCH          PIC X(01) VALUE "N".
+005100     88  SNAPSHOT-EOF                    VALUE "Y".
+005200 01  WS-ADDED-COUNT              PIC 9(04) COMP VALUE 0.
+005300 01  WS-REMOVED-COUNT            PIC 9(04) COMP VALUE 0.
+005400 01  WS-RUN-DATE                 PIC 9(08).
+005500 01  RC-HEADING-LINE.
+005600     05  FILLER                  PIC X(21) VALUE
+005700         "SPARTACUS RECON RUN ".
+005800     05  RC-HEADING-DATE         PIC 9(08).
+005900 01  RC-DETAIL-LINE.
+006000     05  RC-DETAIL-ACTION        PIC X(08).
+006100     05  FILLER                  PIC X(07) VALUE " VALUE ".
+006200     05  RC-DETAIL-VALUE         PIC 9(05).
+006300 01  RC-TOTAL-LINE.
+006400     05  FILLER                  PIC X(16) VALUE
+006500         "ADDED COUNT    ".
+006600     05  RC-TOTAL-ADDED          PIC 9(04).
+006700     05  FILLER                  PIC X(16) VALUE
+006800         "  REMOVED COUNT ".
+006900     05  RC-TOTAL-REMOVED        PIC 9(04).
+007000 PROCEDURE DIVISION.
+007100 0000-MAINLINE.
+007200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007300     PERFORM 2000-READ-TODAY THRU 2000-EXIT.
+007400     PERFORM 2100-READ-SNAPSHOT THRU 2100-EXIT.
+007500     PERFORM 3000-MATCH-HAYSTACKS THRU 3000-EXIT
+007600         UNTIL TODAY-EOF AND SNAPSHOT-EOF.
+007700     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+007800     STOP RUN.
+007900******************************************************************
+008000*    1000-INITIALIZE
+008100*    OPENS THE HAYSTACK, SNAPSHOT AND REPORT FILES AND WRITES
+008200*    THE REPORT HEADING.
+008300******************************************************************
+008400 1000-INITIALIZE.
+008500     OPEN INPUT SPARTACUS-HAYSTACK-FILE.
+008600     OPEN INPUT SPARTACUS-HAYSTACK-SNAPSHOT.
+008700     OPEN OUTPUT SPARTACUS-RECON-RPT.
+008800     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+008900     MOVE WS-RUN-DATE TO RC-HEADING-DATE.
+009000     WRITE RECON-RPT-LINE FROM RC-HEADING-LINE.
+009100 1000-EXIT.
+009200     EXIT.
+009300******************************************************************
+009400*    2000-READ-TODAY
+009500*    READS THE NEXT RECORD FROM TODAY'S HAYSTACK FILE.
+009600******************************************************************
+009700 2000-READ-TODAY.
+009800     READ SPARTACUS-HAYSTACK-FILE
+009900         AT END
+010000             SET TODAY-EOF TO TRUE
+010100     END-READ.
+010200 2000-EXIT.
+010300     EXIT.
+010400******************************************************************
+010500*    2100-READ-SNAPSHOT
+010600*    READS THE NEXT RECORD FROM THE PRIOR-DAY SNAPSHOT FILE.
+010700******************************************************************
+010800 2100-READ-SNAPSHOT.
+010900     READ SPARTACUS-HAYSTACK-SNAPSHOT
+011000         AT END
+011100             SET SNAPSHOT-EOF TO TRUE
+011200     END-READ.
+011300 2100-EXIT.
+011400     EXIT.
+011500******************************************************************
+011600*    3000-MATCH-HAYSTACKS
+011700*    BALANCED-LINE COMPARE OF TODAY'S HAYSTACK AGAINST THE
+011800*    PRIOR-DAY SNAPSHOT, BOTH IN ASCENDING KEY SEQUENCE.  A
+011900*    KEY PRESENT ONLY IN TODAY'S FILE WAS ADDED; A KEY PRESENT
+012000*    ONLY IN THE SNAPSHOT WAS REMOVED.
+012100******************************************************************
+012200 3000-MATCH-HAYSTACKS.
+012300     IF TODAY-EOF
+012400         PERFORM 3200-REPORT-REMOVED THRU 3200-EXIT
+012500         PERFORM 2100-READ-SNAPSHOT THRU 2100-EXIT
+012600         GO TO 3000-EXIT
+012700     END-IF.
+012800     IF SNAPSHOT-EOF
+012900         PERFORM 3100-REPORT-ADDED THRU 3100-EXIT
+013000         PERFORM 2000-READ-TODAY THRU 2000-EXIT
+013100         GO TO 3000-EXIT
+013200     END-IF.
+013300     IF HS-VALUE = SNAP-VALUE
+013400         PERFORM 2000-READ-TODAY THRU 2000-EXIT
+013500         PERFORM 2100-READ-SNAPSHOT THRU 2100-EXIT
+013600     ELSE
+013700         IF HS-VALUE < SNAP-VALUE
+013800             PERFORM 3100-REPORT-ADDED THRU 3100-EXIT
+013900             PERFORM 2000-READ-TODAY THRU 2000-EXIT
+014000         ELSE
+014100             PERFORM 3200-REPORT-REMOVED THRU 3200-EXIT
+014200             PERFORM 2100-READ-SNAPSHOT THRU 2100-EXIT
+014300         END-IF
+014400     END-IF.
+014500 3000-EXIT.
+014600     EXIT.
+014700******************************************************************
+014800*    3100-REPORT-ADDED
+014900*    REPORTS A HAYSTACK VALUE PRESENT TODAY BUT NOT IN THE
+015000*    PRIOR-DAY SNAPSHOT.
+015100******************************************************************
+015200 3100-REPORT-ADDED.
+015300     MOVE "ADDED" TO RC-DETAIL-ACTION.
+015400     MOVE HS-VALUE TO RC-DETAIL-VALUE.
+015500     WRITE RECON-RPT-LINE FROM RC-DETAIL-LINE.
+015600     ADD 1 TO WS-ADDED-COUNT.
+015700 3100-EXIT.
+015800     EXIT.
+015900******************************************************************
+016000*    3200-REPORT-REMOVED
+016100*    REPORTS A HAYSTACK VALUE PRESENT IN THE PRIOR-DAY SNAPSHOT
+016200*    BUT NOT IN TODAY'S HAYSTACK FILE.
+016300******************************************************************
+016400 3200-REPORT-REMOVED.
+016500     MOVE "REMOVED" TO RC-DETAIL-ACTION.
+016600     MOVE SNAP-VALUE TO RC-DETAIL-VALUE.
+016700     WRITE RECON-RPT-LINE FROM RC-DETAIL-LINE.
+016800     ADD 1 TO WS-REMOVED-COUNT.
+016900 3200-EXIT.
+017000     EXIT.
+017100******************************************************************
+017200*    8000-TERMINATE
+017300*    WRITES THE SUMMARY LINE AND CLOSES THE FILES.
+017400******************************************************************
+017500 8000-TERMINATE.
+017600     MOVE WS-ADDED-COUNT TO RC-TOTAL-ADDED.
+017700     MOVE WS-REMOVED-COUNT TO RC-TOTAL-REMOVED.
+017800     WRITE RECON-RPT-LINE FROM RC-TOTAL-LINE.
+017900     CLOSE SPARTACUS-HAYSTACK-FILE.
+018000     CLOSE SPARTACUS-HAYSTACK-SNAPSHOT.
+018100     CLOSE SPARTACUS-RECON-RPT.
+018200 8000-EXIT.
+018300     EXIT.
